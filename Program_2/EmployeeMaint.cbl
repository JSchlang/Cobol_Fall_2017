@@ -0,0 +1,395 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeMaint.
+       AUTHOR. JOHN SCHLANGER.
+               KELTON ESSIG.
+               JOSH COLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL ASSIGN TO 'PAYRUNCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-CONTROL-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO DYNAMIC
+                   RUN-EMPLOYEE-MASTER-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SOCSEC
+               FILE STATUS IS EMPLOYEE-MASTER-STATUS.
+           SELECT MAINT-TRANS ASSIGN TO 'MAINTTXN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINT-TRANS-STATUS.
+           SELECT MAINT-REPORT ASSIGN TO 'MAINTRPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-CONTROL
+            RECORD CONTAINS 72 CHARACTERS
+            DATA RECORD IS RUN-CONTROL-REC.
+      * SAME LAYOUT THE PAYROLL RUN READS; ONLY THE MASTER FILE NAME
+      * IS USED HERE SINCE MAINTENANCE RUNS AHEAD OF THE PAYROLL RUN
+      * AGAINST THE SAME EMPLOYEE MASTER
+       01 RUN-CONTROL-REC.
+            05 RC-COMPANY-CODE    PIC X(4).
+            05 RC-PERIOD-END-DATE PIC 9(8).
+            05 RC-MASTER-FILE     PIC X(20).
+            05 RC-REGISTER-FILE   PIC X(20).
+            05 RC-EXCEPTION-FILE  PIC X(20).
+
+       FD EMPLOYEE-MASTER
+            RECORD CONTAINS 35 CHARACTERS
+            DATA RECORD IS EMPLOYEE-IN.
+       01 EMPLOYEE-IN.
+            05 SOCSEC     PIC 9(9).
+            05 LASTNAME   PIC X(13).
+            05 INITIALS   PIC XX.
+            05 DEPT-CODE  PIC XX.
+            05 HOURRATE   PIC 999V99.
+            05 HOURWORK   PIC 99V99.
+
+       FD MAINT-TRANS
+            RECORD CONTAINS 36 CHARACTERS
+            DATA RECORD IS MAINT-TRANS-REC.
+      * ONE ADD/CHANGE/DELETE TRANSACTION AGAINST THE EMPLOYEE MASTER
+      * MT-HOURWORK CARRIES HOURS WORKED THIS PERIOD ON AN ADD (INITIAL
+      * HOURS FOR A NEW HIRE) OR A CHANGE (HOURS FOR THE UPCOMING
+      * PAYROLL RUN) TRANSACTION; ZERO MEANS "LEAVE HOURS UNCHANGED"
+      * ON A CHANGE, SINCE THE EMPLOYEE MASTER IS PAYROLL'S ONLY INPUT
+       01 MAINT-TRANS-REC.
+            05 MT-TRANS-CODE PIC X.
+            05 MT-SOCSEC     PIC 9(9).
+            05 MT-LASTNAME   PIC X(13).
+            05 MT-INITIALS   PIC XX.
+            05 MT-DEPT-CODE  PIC XX.
+            05 MT-HOURRATE   PIC 999V99.
+            05 MT-HOURWORK   PIC 99V99.
+
+       FD MAINT-REPORT
+            RECORD CONTAINS 80 CHARACTERS
+            DATA RECORD IS PRINT-LINE.
+      * LINE WRITTEN TO THE MAINTENANCE ACTIVITY REPORT
+       01 PRINT-LINE           PIC X(80).
+
+       FD AUDIT-LOG
+            RECORD CONTAINS 80 CHARACTERS
+            DATA RECORD IS AUDIT-LOG-LINE.
+      * ONE LINE APPENDED TO THE SHARED OPERATIONS AUDIT LOG PER RUN
+       01 AUDIT-LOG-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * FILE STATUS FOR THE RUN CONTROL FILE
+       01 RUN-CONTROL-STATUS     PIC XX VALUE '00'.
+      * FILE NAME FOR THIS RUN, DEFAULTED AND OVERRIDDEN BY PAYRUNCTL.DAT
+       01 RUN-EMPLOYEE-MASTER-NAME PIC X(20) VALUE 'EMPMAST.DAT'.
+      * FILE STATUS FOR THE EMPLOYEE MASTER FILE
+       01 EMPLOYEE-MASTER-STATUS PIC XX VALUE '00'.
+      * FILE STATUS FOR THE MAINTENANCE TRANSACTION FILE
+       01 MAINT-TRANS-STATUS     PIC XX VALUE '00'.
+      * FILE STATUS FOR THE SHARED OPERATIONS AUDIT LOG
+       01 AUDIT-LOG-STATUS       PIC XX VALUE '00'.
+      * DATE AND TIME THE RUN STARTED, FOR THE AUDIT LOG ENTRY
+       01 AUDIT-RUN-DATE         PIC 9(8) VALUE ZEROES.
+       01 AUDIT-RUN-TIME         PIC 9(8) VALUE ZEROES.
+      * FLAG FOR MORE DATA IN THE TRANSACTION FILE
+       01 DATA-REMAINS           PIC X VALUE 'Y'.
+      * FLAG FOR GOOD/BAD DATA ON THE CURRENT TRANSACTION
+       01 DATA-FLAG              PIC 9 VALUE 1.
+      * REASON A TRANSACTION WAS REJECTED
+       01 REJECT-REASON          PIC X(40) VALUE SPACES.
+      * COUNTS OF TRANSACTIONS PROCESSED THIS RUN, FOR THE AUDIT LOG
+       01 MAINT-RECS-READ        PIC 9(7) VALUE ZEROES.
+       01 MAINT-ADD-COUNT        PIC 9(7) VALUE ZEROES.
+       01 MAINT-CHANGE-COUNT     PIC 9(7) VALUE ZEROES.
+       01 MAINT-DELETE-COUNT     PIC 9(7) VALUE ZEROES.
+       01 MAINT-REJECT-COUNT     PIC 9(7) VALUE ZEROES.
+
+      * MAINTENANCE REPORT TITLE HEADER
+       01 MAINT-TITLE-HDR.
+            05 FILLER          PIC X(26)   VALUE SPACES.
+            05 FILLER          PIC X(28)   VALUE
+               'EMPLOYEE MAINTENANCE REPORT'.
+            05 FILLER          PIC X(26)   VALUE SPACES.
+
+      * LINE CONFIRMING A TRANSACTION WAS APPLIED
+       01 MAINT-CONFIRM-LINE.
+            05 MC-TRANS-CODE   PIC X.
+            05 FILLER          PIC X(2)    VALUE SPACES.
+            05 MC-SOCSEC       PIC 9(9).
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 MC-LASTNAME     PIC X(13).
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 MC-STATUS       PIC X(20).
+            05 FILLER          PIC X(29)   VALUE SPACES.
+
+      * LINE REPORTING A REJECTED TRANSACTION AND WHY
+       01 MAINT-REJECT-LINE.
+            05 MR-TRANS-CODE   PIC X.
+            05 FILLER          PIC X(2)    VALUE SPACES.
+            05 MR-SOCSEC       PIC 9(9).
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 MR-LASTNAME     PIC X(13).
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 MR-REASON       PIC X(40).
+            05 FILLER          PIC X(9)    VALUE SPACES.
+
+      * SUMMARY TRAILER LINE AT THE END OF THE MAINTENANCE REPORT
+       01 MAINT-SUMMARY-LINE.
+            05 MS-LABEL        PIC X(22).
+            05 MS-COUNT        PIC ZZZZ9.
+            05 FILLER          PIC X(53)   VALUE SPACES.
+
+      * ONE FORMATTED ENTRY WRITTEN TO THE SHARED OPERATIONS AUDIT LOG
+       01 AUDIT-ENTRY.
+            05 AE-JOB-NAME       PIC X(8)  VALUE 'EMPMAINT'.
+            05 FILLER            PIC X(1)  VALUE SPACES.
+            05 AE-RUN-DATE       PIC 9(8).
+            05 FILLER            PIC X(1)  VALUE SPACES.
+            05 AE-RUN-TIME       PIC 9(8).
+            05 FILLER            PIC X(1)  VALUE SPACES.
+            05 FILLER            PIC X(5)  VALUE 'READ:'.
+            05 AE-RECS-READ      PIC ZZZZZZ9.
+            05 FILLER            PIC X(1)  VALUE SPACES.
+            05 FILLER            PIC X(5)  VALUE 'PROC:'.
+            05 AE-RECS-PROCESSED PIC ZZZZZZ9.
+            05 FILLER            PIC X(1)  VALUE SPACES.
+            05 FILLER            PIC X(4)  VALUE 'REJ:'.
+            05 AE-RECS-REJECTED  PIC ZZZZZZ9.
+            05 FILLER            PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PROCESS-MAINTENANCE.
+      * LOAD THE RUN CONTROL FILE NAME BEFORE OPENING ANYTHING
+           PERFORM LOAD-RUN-CONTROL.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF EMPLOYEE-MASTER-STATUS = '35'
+              OPEN OUTPUT EMPLOYEE-MASTER
+              CLOSE EMPLOYEE-MASTER
+              OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           OPEN INPUT MAINT-TRANS.
+           IF MAINT-TRANS-STATUS = '35'
+              DISPLAY 'ERROR: MAINTENANCE TRANSACTION FILE NOT FOUND'
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT MAINT-REPORT.
+           PERFORM WRITE-REPORT-HEADERS.
+           READ MAINT-TRANS
+              AT END MOVE 'N' TO DATA-REMAINS
+           END-READ.
+           PERFORM PROCESS-TRANSACTION
+              UNTIL DATA-REMAINS = 'N'.
+           PERFORM WRITE-REPORT-SUMMARY.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE MAINT-TRANS.
+           CLOSE MAINT-REPORT.
+           PERFORM WRITE-AUDIT-LOG.
+           STOP RUN.
+
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL.
+           IF RUN-CONTROL-STATUS NOT = '35'
+              READ RUN-CONTROL
+                 AT END MOVE SPACES TO RUN-CONTROL-REC
+              END-READ
+              CLOSE RUN-CONTROL
+              IF RC-MASTER-FILE NOT = SPACES
+                 MOVE RC-MASTER-FILE TO RUN-EMPLOYEE-MASTER-NAME
+              END-IF
+           END-IF.
+
+       WRITE-REPORT-HEADERS.
+           MOVE MAINT-TITLE-HDR TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       PROCESS-TRANSACTION.
+           ADD 1 TO MAINT-RECS-READ.
+           PERFORM VALIDATE-TRANSACTION.
+           IF DATA-FLAG = 1
+              EVALUATE MT-TRANS-CODE
+                 WHEN 'A'
+                    PERFORM ADD-EMPLOYEE
+                 WHEN 'C'
+                    PERFORM CHANGE-EMPLOYEE
+                 WHEN 'D'
+                    PERFORM DELETE-EMPLOYEE
+              END-EVALUATE
+           ELSE
+              PERFORM WRITE-REJECT-LINE
+           END-IF.
+           READ MAINT-TRANS
+              AT END MOVE 'N' TO DATA-REMAINS
+           END-READ.
+
+       VALIDATE-TRANSACTION.
+           MOVE 1 TO DATA-FLAG.
+           MOVE SPACES TO REJECT-REASON.
+           IF MT-TRANS-CODE NOT = 'A' AND MT-TRANS-CODE NOT = 'C'
+                 AND MT-TRANS-CODE NOT = 'D'
+              MOVE 0 TO DATA-FLAG
+              MOVE 'INVALID TRANSACTION CODE' TO REJECT-REASON
+           END-IF.
+           IF DATA-FLAG = 1
+              IF MT-SOCSEC IS NOT NUMERIC
+                 MOVE 0 TO DATA-FLAG
+                 MOVE 'INVALID SOCIAL SECURITY NUMBER'
+                    TO REJECT-REASON
+              END-IF
+           END-IF.
+           IF DATA-FLAG = 1 AND MT-TRANS-CODE = 'A'
+              IF MT-HOURRATE IS NOT NUMERIC OR MT-HOURRATE = ZEROES
+                 MOVE 0 TO DATA-FLAG
+                 MOVE 'INVALID OR ZERO HOURLY RATE' TO REJECT-REASON
+              END-IF
+           END-IF.
+           IF DATA-FLAG = 1 AND MT-TRANS-CODE = 'C'
+              IF MT-HOURRATE IS NOT NUMERIC
+                 MOVE 0 TO DATA-FLAG
+                 MOVE 'INVALID HOURLY RATE' TO REJECT-REASON
+              END-IF
+           END-IF.
+           IF DATA-FLAG = 1
+                 AND (MT-TRANS-CODE = 'A' OR MT-TRANS-CODE = 'C')
+              IF MT-HOURWORK IS NOT NUMERIC
+                 MOVE 0 TO DATA-FLAG
+                 MOVE 'INVALID HOURS WORKED' TO REJECT-REASON
+              END-IF
+           END-IF.
+
+       ADD-EMPLOYEE.
+           MOVE MT-SOCSEC TO SOCSEC.
+           READ EMPLOYEE-MASTER
+              INVALID KEY
+                 PERFORM WRITE-NEW-EMPLOYEE
+              NOT INVALID KEY
+                 MOVE 'EMPLOYEE ALREADY EXISTS' TO REJECT-REASON
+                 PERFORM WRITE-REJECT-LINE
+           END-READ.
+
+       WRITE-NEW-EMPLOYEE.
+           MOVE MT-SOCSEC   TO SOCSEC.
+           MOVE MT-LASTNAME TO LASTNAME.
+           MOVE MT-INITIALS TO INITIALS.
+           MOVE MT-DEPT-CODE TO DEPT-CODE.
+           MOVE MT-HOURRATE TO HOURRATE.
+           MOVE MT-HOURWORK TO HOURWORK.
+           WRITE EMPLOYEE-IN
+              INVALID KEY
+                 DISPLAY 'ERROR ADDING EMPLOYEE ' MT-SOCSEC
+           END-WRITE.
+           ADD 1 TO MAINT-ADD-COUNT.
+           MOVE 'ADDED' TO MC-STATUS.
+           PERFORM WRITE-CONFIRM-LINE.
+
+       CHANGE-EMPLOYEE.
+           MOVE MT-SOCSEC TO SOCSEC.
+           READ EMPLOYEE-MASTER
+              INVALID KEY
+                 MOVE 'EMPLOYEE NOT FOUND' TO REJECT-REASON
+                 PERFORM WRITE-REJECT-LINE
+              NOT INVALID KEY
+                 PERFORM APPLY-CHANGE
+           END-READ.
+
+       APPLY-CHANGE.
+           IF MT-LASTNAME NOT = SPACES
+              MOVE MT-LASTNAME TO LASTNAME
+           END-IF.
+           IF MT-INITIALS NOT = SPACES
+              MOVE MT-INITIALS TO INITIALS
+           END-IF.
+           IF MT-DEPT-CODE NOT = SPACES
+              MOVE MT-DEPT-CODE TO DEPT-CODE
+           END-IF.
+           IF MT-HOURRATE NOT = ZEROES
+              MOVE MT-HOURRATE TO HOURRATE
+           END-IF.
+           IF MT-HOURWORK NOT = ZEROES
+              MOVE MT-HOURWORK TO HOURWORK
+           END-IF.
+           REWRITE EMPLOYEE-IN
+              INVALID KEY
+                 DISPLAY 'ERROR CHANGING EMPLOYEE ' MT-SOCSEC
+           END-REWRITE.
+           ADD 1 TO MAINT-CHANGE-COUNT.
+           MOVE 'CHANGED' TO MC-STATUS.
+           PERFORM WRITE-CONFIRM-LINE.
+
+       DELETE-EMPLOYEE.
+           MOVE MT-SOCSEC TO SOCSEC.
+           READ EMPLOYEE-MASTER
+              INVALID KEY
+                 MOVE 'EMPLOYEE NOT FOUND' TO REJECT-REASON
+                 PERFORM WRITE-REJECT-LINE
+              NOT INVALID KEY
+                 PERFORM REMOVE-EMPLOYEE
+           END-READ.
+
+       REMOVE-EMPLOYEE.
+           DELETE EMPLOYEE-MASTER
+              INVALID KEY
+                 DISPLAY 'ERROR DELETING EMPLOYEE ' MT-SOCSEC
+           END-DELETE.
+           ADD 1 TO MAINT-DELETE-COUNT.
+           MOVE 'DELETED' TO MC-STATUS.
+           PERFORM WRITE-CONFIRM-LINE.
+
+       WRITE-CONFIRM-LINE.
+           MOVE MT-TRANS-CODE TO MC-TRANS-CODE.
+           MOVE MT-SOCSEC     TO MC-SOCSEC.
+           MOVE MT-LASTNAME   TO MC-LASTNAME.
+           MOVE MAINT-CONFIRM-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       WRITE-REJECT-LINE.
+           MOVE MT-TRANS-CODE TO MR-TRANS-CODE.
+           MOVE MT-SOCSEC     TO MR-SOCSEC.
+           MOVE MT-LASTNAME   TO MR-LASTNAME.
+           MOVE REJECT-REASON TO MR-REASON.
+           MOVE MAINT-REJECT-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO MAINT-REJECT-COUNT.
+
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'EMPLOYEES ADDED:      ' TO MS-LABEL.
+           MOVE MAINT-ADD-COUNT TO MS-COUNT.
+           MOVE MAINT-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'EMPLOYEES CHANGED:    ' TO MS-LABEL.
+           MOVE MAINT-CHANGE-COUNT TO MS-COUNT.
+           MOVE MAINT-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'EMPLOYEES DELETED:    ' TO MS-LABEL.
+           MOVE MAINT-DELETE-COUNT TO MS-COUNT.
+           MOVE MAINT-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'TRANSACTIONS REJECTED:' TO MS-LABEL.
+           MOVE MAINT-REJECT-COUNT TO MS-COUNT.
+           MOVE MAINT-SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG
+              CLOSE AUDIT-LOG
+              OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE AUDIT-RUN-DATE TO AE-RUN-DATE.
+           MOVE AUDIT-RUN-TIME TO AE-RUN-TIME.
+           MOVE MAINT-RECS-READ TO AE-RECS-READ.
+           COMPUTE AE-RECS-PROCESSED =
+               MAINT-RECS-READ - MAINT-REJECT-COUNT.
+           MOVE MAINT-REJECT-COUNT TO AE-RECS-REJECTED.
+           MOVE AUDIT-ENTRY TO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
