@@ -7,125 +7,843 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILEIN ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-CONTROL ASSIGN TO 'PAYRUNCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-CONTROL-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO DYNAMIC
+                   RUN-EMPLOYEE-MASTER-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SOCSEC
+               FILE STATUS IS EMPLOYEE-MASTER-STATUS.
+           SELECT PAY-REGISTER ASSIGN TO DYNAMIC RUN-PAY-REGISTER-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-REGISTER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC
+                   RUN-EXCEPTION-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+           SELECT TAX-TABLE ASSIGN TO 'TAXTABLE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAX-TABLE-STATUS.
+           SELECT DEPT-RULES ASSIGN TO 'DEPTRULES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEPT-RULES-STATUS.
+           SELECT RESTART-CONTROL ASSIGN TO 'RESTART.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+           SELECT EMPLOYEE-YTD ASSIGN TO 'EMPYTD.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-SOCSEC
+               FILE STATUS IS EMPLOYEE-YTD-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD FILEIN
-            RECORD CONTAINS 33 CHARACTERS
+       FD RUN-CONTROL
+            RECORD CONTAINS 72 CHARACTERS
+            DATA RECORD IS RUN-CONTROL-REC.
+      * COMPANY CODE, PERIOD-ENDING DATE, AND FILE NAMES FOR THIS RUN
+       01 RUN-CONTROL-REC.
+            05 RC-COMPANY-CODE    PIC X(4).
+            05 RC-PERIOD-END-DATE PIC 9(8).
+            05 RC-MASTER-FILE     PIC X(20).
+            05 RC-REGISTER-FILE   PIC X(20).
+            05 RC-EXCEPTION-FILE  PIC X(20).
+
+       FD EMPLOYEE-MASTER
+            RECORD CONTAINS 35 CHARACTERS
             DATA RECORD IS EMPLOYEE-IN.
        01 EMPLOYEE-IN.
             05 SOCSEC     PIC 9(9).
             05 LASTNAME   PIC X(13).
             05 INITIALS   PIC XX.
+            05 DEPT-CODE  PIC XX.
             05 HOURRATE   PIC 999V99.
             05 HOURWORK   PIC 99V99.
 
+       FD PAY-REGISTER
+            RECORD CONTAINS 80 CHARACTERS
+            DATA RECORD IS PRINT-LINE.
+      * LINE WRITTEN TO THE PAY REGISTER REPORT
+       01 PRINT-LINE           PIC X(80).
+
+       FD EXCEPTION-FILE
+            RECORD CONTAINS 80 CHARACTERS
+            DATA RECORD IS EXCEPTION-LINE.
+      * LINE WRITTEN TO THE REJECTED-RECORDS REPORT
+       01 EXCEPTION-LINE       PIC X(80).
+
+       FD TAX-TABLE
+            RECORD CONTAINS 10 CHARACTERS
+            DATA RECORD IS TAX-TABLE-REC.
+      * ONE FEDERAL WITHHOLDING BRACKET: UPPER LIMIT AND ITS RATE
+       01 TAX-TABLE-REC.
+            05 TT-BRACKET-LIMIT PIC 9(5)V99.
+            05 TT-RATE          PIC V999.
+
+       FD DEPT-RULES
+            RECORD CONTAINS 16 CHARACTERS
+            DATA RECORD IS DEPT-RULES-REC.
+      * ONE DEPARTMENT'S OVERTIME POLICY: THRESHOLDS AND RATES
+       01 DEPT-RULES-REC.
+            05 DR-DEPT-CODE      PIC XX.
+            05 DR-THRESHOLD1     PIC 99V99.
+            05 DR-THRESHOLD2     PIC 99V99.
+            05 DR-RATE1          PIC 9V99.
+            05 DR-RATE2          PIC 9V99.
+
+       FD RESTART-CONTROL
+            RECORD CONTAINS 547 CHARACTERS
+            DATA RECORD IS RESTART-CONTROL-REC.
+      * SOCSEC OF THE LAST EMPLOYEE READ, THE AUDIT RECORD/REJECT
+      * COUNTS AS OF THAT POINT, PLUS THE COMPANY AND DEPARTMENT
+      * SUBTOTALS, SO A RESUMED RUN'S PAY REGISTER TOTALS AND AUDIT
+      * LOG ENTRY PICK UP WHERE THE PRIOR RUN LEFT OFF
+       01 RESTART-CONTROL-REC.
+            05 RC-LAST-SOCSEC   PIC 9(9).
+            05 RC-AUDIT-RECS-READ PIC 9(7).
+            05 RC-REJECT-COUNT    PIC 999.
+            05 RC-COMPANYTOTALS.
+                 10 RC-CGROSSPAY  PIC 9(5)V99.
+                 10 RC-CFEDTAX    PIC 9(5)V99.
+                 10 RC-CFICA      PIC 9(5)V99.
+                 10 RC-CMEDICARE  PIC 9(5)V99.
+                 10 RC-CSTATETAX  PIC 9(5)V99.
+                 10 RC-CNETPAY    PIC 9(5)V99.
+            05 RC-DEPT-SUBTOTAL OCCURS 20 TIMES.
+                 10 RC-DEPT-CODE      PIC XX.
+                 10 RC-DEPT-GROSSPAY  PIC 9(5)V99.
+                 10 RC-DEPT-FEDTAX    PIC 9(5)V99.
+                 10 RC-DEPT-NETPAY    PIC 9(5)V99.
+            05 RC-OTHERTOTALS.
+                 10 RC-OTHER-GROSSPAY PIC 9(5)V99.
+                 10 RC-OTHER-FEDTAX   PIC 9(5)V99.
+                 10 RC-OTHER-NETPAY   PIC 9(5)V99.
+                 10 RC-OTHER-COUNT    PIC 9(5).
+
+       FD EMPLOYEE-YTD
+            RECORD CONTAINS 36 CHARACTERS
+            DATA RECORD IS EMPLOYEE-YTD-REC.
+      * QUARTER-TO-DATE TOTALS ACCUMULATED ACROSS PAYROLL RUNS
+       01 EMPLOYEE-YTD-REC.
+            05 YTD-SOCSEC       PIC 9(9).
+            05 YTD-GROSSPAY     PIC 9(7)V99.
+            05 YTD-FEDTAX       PIC 9(7)V99.
+            05 YTD-NETPAY       PIC 9(7)V99.
 
+       FD AUDIT-LOG
+            RECORD CONTAINS 80 CHARACTERS
+            DATA RECORD IS AUDIT-LOG-LINE.
+      * ONE LINE APPENDED TO THE SHARED OPERATIONS AUDIT LOG PER RUN
+       01 AUDIT-LOG-LINE           PIC X(80).
 
        WORKING-STORAGE SECTION.
+      * FILE STATUS FOR THE TAX TABLE AND DEPARTMENT RULES FILES
+       01 TAX-TABLE-STATUS  PIC XX VALUE '00'.
+       01 DEPT-RULES-STATUS PIC XX VALUE '00'.
+      * FLAG FOR MORE BRACKETS IN THE TAX TABLE FILE
+       01 TAX-TABLE-FLAG    PIC X VALUE 'Y'.
+      * NUMBER OF BRACKETS LOADED FROM THE TAX TABLE FILE
+       01 TAX-BRACKET-COUNT PIC 99 VALUE ZEROES.
+      * FEDERAL WITHHOLDING BRACKET TABLE, LOADED AT STARTUP
+       01 TAX-BRACKET-TABLE.
+            05 TAX-BRACKET-ENTRY OCCURS 0 TO 20 TIMES
+               DEPENDING ON TAX-BRACKET-COUNT
+               INDEXED BY TB-IDX.
+               10 TB-LIMIT      PIC 9(5)V99.
+               10 TB-RATE       PIC V999.
+      * FLAG FOR MORE RULES IN THE DEPARTMENT RULES FILE
+       01 DEPT-RULES-FLAG   PIC X VALUE 'Y'.
+      * NUMBER OF DEPARTMENTS LOADED FROM THE DEPARTMENT RULES FILE
+       01 DEPT-RULE-COUNT   PIC 99 VALUE ZEROES.
+      * FLAG SET WHEN THE CURRENT EMPLOYEE'S DEPARTMENT WAS FOUND
+       01 DEPT-MATCHED      PIC 9 VALUE 0.
+      * OVERTIME RULE VALUES FOR THE CURRENT EMPLOYEE'S DEPARTMENT
+       01 CURRENT-DEPT-RULE.
+            05 CDR-THRESHOLD1  PIC 99V99 VALUE ZEROES.
+            05 CDR-THRESHOLD2  PIC 99V99 VALUE ZEROES.
+            05 CDR-RATE1       PIC 9V99 VALUE ZEROES.
+            05 CDR-RATE2       PIC 9V99 VALUE ZEROES.
+      * PER-DEPARTMENT OVERTIME RULES AND RUNNING SUBTOTALS
+       01 DEPT-RULE-TABLE.
+            05 DEPT-RULE-ENTRY OCCURS 0 TO 20 TIMES
+               DEPENDING ON DEPT-RULE-COUNT
+               INDEXED BY DR-IDX.
+               10 DRT-DEPT-CODE   PIC XX.
+               10 DRT-THRESHOLD1  PIC 99V99.
+               10 DRT-THRESHOLD2  PIC 99V99.
+               10 DRT-RATE1       PIC 9V99.
+               10 DRT-RATE2       PIC 9V99.
+               10 DRT-GROSSPAY    PIC 9(5)V99 VALUE ZEROES.
+               10 DRT-FEDTAX      PIC 9(5)V99 VALUE ZEROES.
+               10 DRT-NETPAY      PIC 9(5)V99 VALUE ZEROES.
+      * FILE STATUS FOR THE RUN CONTROL FILE
+       01 RUN-CONTROL-STATUS     PIC XX VALUE '00'.
+      * COMPANY CODE AND PERIOD-ENDING DATE FOR THIS RUN
+       01 RUN-COMPANY-CODE       PIC X(4) VALUE SPACES.
+       01 RUN-PERIOD-END-DATE    PIC 9(8) VALUE ZEROES.
+      * FILE NAMES FOR THIS RUN, DEFAULTED AND OVERRIDDEN BY PAYRUNCTL.DAT
+       01 RUN-EMPLOYEE-MASTER-NAME PIC X(20) VALUE 'EMPMAST.DAT'.
+       01 RUN-PAY-REGISTER-NAME    PIC X(20) VALUE 'output.txt'.
+       01 RUN-EXCEPTION-FILE-NAME  PIC X(20) VALUE 'REJECTS.TXT'.
+      * FILE STATUS FOR THE EMPLOYEE MASTER FILE
+       01 EMPLOYEE-MASTER-STATUS PIC XX VALUE '00'.
+      * FILE STATUS FOR THE PAY REGISTER AND EXCEPTION REPORT FILES
+       01 PAY-REGISTER-STATUS    PIC XX VALUE '00'.
+       01 EXCEPTION-FILE-STATUS  PIC XX VALUE '00'.
+      * FILE STATUS FOR THE RESTART CONTROL FILE
+       01 RESTART-STATUS         PIC XX VALUE '00'.
+      * SOCSEC OF THE LAST RECORD CHECKPOINTED ON A PRIOR RUN
+       01 LAST-CHECKPOINT-SOCSEC PIC 9(9) VALUE ZEROES.
+      * OPERATOR'S ANSWER TO THE RESTART PROMPT
+       01 RESTART-REPLY          PIC X VALUE 'N'.
+      * FILE STATUS FOR THE EMPLOYEE YTD FILE
+       01 EMPLOYEE-YTD-STATUS    PIC XX VALUE '00'.
+      * FILE STATUS FOR THE SHARED OPERATIONS AUDIT LOG
+       01 AUDIT-LOG-STATUS       PIC XX VALUE '00'.
+      * DATE AND TIME THE RUN STARTED, FOR THE AUDIT LOG ENTRY
+       01 AUDIT-RUN-DATE         PIC 9(8) VALUE ZEROES.
+       01 AUDIT-RUN-TIME         PIC 9(8) VALUE ZEROES.
+      * COUNT OF EMPLOYEE RECORDS READ THIS RUN, FOR THE AUDIT LOG
+       01 AUDIT-RECS-READ        PIC 9(7) VALUE ZEROES.
+
+      * ONE FORMATTED ENTRY WRITTEN TO THE SHARED OPERATIONS AUDIT LOG
+       01 AUDIT-ENTRY.
+            05 AE-JOB-NAME       PIC X(8)    VALUE 'PAYROLL'.
+            05 FILLER            PIC X(1)    VALUE SPACES.
+            05 AE-RUN-DATE       PIC 9(8).
+            05 FILLER            PIC X(1)    VALUE SPACES.
+            05 AE-RUN-TIME       PIC 9(8).
+            05 FILLER            PIC X(1)    VALUE SPACES.
+            05 FILLER            PIC X(5)    VALUE 'READ:'.
+            05 AE-RECS-READ      PIC ZZZZZZ9.
+            05 FILLER            PIC X(1)    VALUE SPACES.
+            05 FILLER            PIC X(5)    VALUE 'PROC:'.
+            05 AE-RECS-PROCESSED PIC ZZZZZZ9.
+            05 FILLER            PIC X(1)    VALUE SPACES.
+            05 FILLER            PIC X(4)    VALUE 'REJ:'.
+            05 AE-RECS-REJECTED  PIC ZZZZZZ9.
+            05 FILLER            PIC X(1)    VALUE SPACES.
+            05 AE-COMPANY-CODE   PIC X(4).
+            05 FILLER            PIC X(1)    VALUE SPACES.
+            05 AE-PERIOD-END     PIC 9(8).
+            05 FILLER            PIC X(2)    VALUE SPACES.
+
+      * PAY REGISTER REPORT TITLE HEADER
+       01 REGISTER-TITLE-HDR.
+            05 FILLER          PIC X(28)   VALUE SPACES.
+            05 FILLER          PIC X(24)   VALUE 'WEEKLY PAY REGISTER'.
+            05 FILLER          PIC X(28)   VALUE SPACES.
+
+      * PAY REGISTER REPORT COLUMN HEADER
+       01 REGISTER-COLUMN-HDR.
+            05 FILLER          PIC X(15)   VALUE 'EMPLOYEE NAME'.
+            05 FILLER          PIC X(9)    VALUE 'RATE'.
+            05 FILLER          PIC X(10)   VALUE 'GROSS'.
+            05 FILLER          PIC X(9)    VALUE 'FED TAX'.
+            05 FILLER          PIC X(8)    VALUE 'FICA'.
+            05 FILLER          PIC X(10)   VALUE 'MEDICARE'.
+            05 FILLER          PIC X(9)    VALUE 'ST TAX'.
+            05 FILLER          PIC X(10)   VALUE 'NET PAY'.
+
+      * ONE FORMATTED DETAIL LINE PER EMPLOYEE
+       01 REGISTER-DETAIL-LINE.
+            05 RD-LASTNAME     PIC X(15).
+            05 RD-HOURRATE     PIC ZZ9.99  VALUE ZEROES.
+            05 FILLER          PIC X(6)    VALUE SPACES.
+            05 RD-GROSSPAY     PIC ZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 RD-FEDTAX       PIC ZZ9.99  VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 RD-FICA         PIC ZZ9.99  VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 RD-MEDICARE     PIC ZZ9.99  VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 RD-STATETAX     PIC ZZ9.99  VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 RD-NETPAY       PIC ZZZ9.99 VALUE ZEROES.
+
+      * COMPANY TOTALS TRAILER PAGE
+       01 REGISTER-TRAILER-HDR.
+            05 FILLER          PIC X(30)   VALUE SPACES.
+            05 FILLER          PIC X(20)   VALUE 'COMPANY TOTALS'.
+            05 FILLER          PIC X(30)   VALUE SPACES.
+
+       01 REGISTER-TRAILER-LINE.
+            05 RT-LABEL        PIC X(20).
+            05 RT-AMOUNT       PIC ZZZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(51)   VALUE SPACES.
+
+      * DEPARTMENT SUBTOTAL LINE ON THE COMPANY TOTALS TRAILER
+       01 DEPT-TOTAL-LINE.
+            05 DL-LABEL        PIC X(11)   VALUE 'DEPARTMENT '.
+            05 DL-DEPT-CODE    PIC XX.
+            05 FILLER          PIC X(2)    VALUE SPACES.
+            05 FILLER          PIC X(7)    VALUE 'GROSS:'.
+            05 DL-GROSSPAY     PIC ZZZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 FILLER          PIC X(8)    VALUE 'FEDTAX:'.
+            05 DL-FEDTAX       PIC ZZZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 FILLER          PIC X(8)    VALUE 'NETPAY:'.
+            05 DL-NETPAY       PIC ZZZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(9)    VALUE SPACES.
+
+      * SUBTOTAL LINE ON THE COMPANY TOTALS TRAILER FOR EMPLOYEES IN
+      * A DEPARTMENT NOT FOUND IN DEPTRULES.DAT, PRINTED ONLY WHEN
+      * THERE WERE ANY, SO THE DEPARTMENT LINES ABOVE PLUS THIS ONE
+      * FOOT TO THE COMPANY TOTALS
+       01 OTHER-TOTAL-LINE.
+            05 OL-LABEL        PIC X(13)   VALUE 'UNMAPPED DEPT'.
+            05 FILLER          PIC X(2)    VALUE SPACES.
+            05 FILLER          PIC X(7)    VALUE 'GROSS:'.
+            05 OL-GROSSPAY     PIC ZZZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 FILLER          PIC X(8)    VALUE 'FEDTAX:'.
+            05 OL-FEDTAX       PIC ZZZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 FILLER          PIC X(8)    VALUE 'NETPAY:'.
+            05 OL-NETPAY       PIC ZZZZZ9.99 VALUE ZEROES.
+            05 FILLER          PIC X(9)    VALUE SPACES.
+
       * VARIABLES FOR THE PROGRAM
        01 EMPLOYEEINFO.
             05 GROSSPAY   PIC 9999V99 VALUE ZEROES.
             05 FEDTAX     PIC 999V99 VALUE ZEROES.
+            05 FICA       PIC 999V99 VALUE ZEROES.
+            05 MEDICARE   PIC 999V99 VALUE ZEROES.
+            05 STATETAX   PIC 999V99 VALUE ZEROES.
             05 NETPAY     PIC 9999V99 VALUE ZEROES.
             05 TIMENHALF  PIC 999V99 VALUE ZEROES.
             05 DTIME      PIC 999V99 VALUE ZEROES.
+            05 REGPAY     PIC 9999V99 VALUE ZEROES.
+            05 OTPAY1     PIC 9999V99 VALUE ZEROES.
+            05 OTPAY2     PIC 9999V99 VALUE ZEROES.
 
        01 COMPANYTOTALS.
             05 CGROSSPAY  PIC 99999V99 VALUE ZEROES.
             05 CFEDTAX    PIC 99999V99 VALUE ZEROES.
+            05 CFICA      PIC 99999V99 VALUE ZEROES.
+            05 CMEDICARE  PIC 99999V99 VALUE ZEROES.
+            05 CSTATETAX  PIC 99999V99 VALUE ZEROES.
             05 CNETPAY    PIC 99999V99 VALUE ZEROES.
+
+      * SUBTOTALS FOR EMPLOYEES WHOSE DEPARTMENT CODE HAS NO ENTRY IN
+      * DEPTRULES.DAT, SO THEY STILL FOOT TO THE COMPANY TOTALS ABOVE
+       01 OTHER-DEPT-TOTALS.
+            05 OTHER-GROSSPAY PIC 9(5)V99 VALUE ZEROES.
+            05 OTHER-FEDTAX   PIC 9(5)V99 VALUE ZEROES.
+            05 OTHER-NETPAY   PIC 9(5)V99 VALUE ZEROES.
+            05 OTHER-COUNT    PIC 9(5)    VALUE ZEROES.
+
+      * RATES USED TO COMPUTE STATUTORY WITHHOLDING EACH PAY PERIOD
+       01 WITHHOLDING-RATES.
+            05 FICA-RATE     PIC V9999 VALUE .0620.
+            05 MEDICARE-RATE PIC V9999 VALUE .0145.
+            05 STATETAX-RATE PIC V9999 VALUE .0500.
       * FLAG FOR MORE DATA IN FILE
        01 DATA-REMAINS      PIC X VALUE 'Y'.
+      * FLAG FOR GOOD/BAD DATA ON THE CURRENT EMPLOYEE RECORD
+       01 DATA-FLAG         PIC 9 VALUE 1.
+      * REASON AN EMPLOYEE RECORD WAS REJECTED
+       01 REJECT-REASON     PIC X(40) VALUE SPACES.
+      * COUNT OF RECORDS WRITTEN TO THE EXCEPTION REPORT
+       01 REJECT-COUNT      PIC 999 VALUE ZEROES.
+
+      * EXCEPTION REPORT REJECTED-RECORD LINE
+       01 REJECT-LINE.
+            05 RJ-SOCSEC       PIC 9(9).
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 RJ-LASTNAME     PIC X(13).
+            05 FILLER          PIC X(3)    VALUE SPACES.
+            05 RJ-REASON       PIC X(40).
+            05 FILLER          PIC X(12)   VALUE SPACES.
 
        PROCEDURE DIVISION.
        PROCESS-EMPLOYEEFILE.
            DISPLAY 'HELLO'.
-              DISPLAY 'COMPANY GROSS: ' CGROSSPAY
-              DISPLAY 'COMPANY TAX: ' CFEDTAX
-              DISPLAY 'COMPANY NETPAY: ' CNETPAY
-      * OPEN AND PRIME A READ OF INPUT FILE FILEIN
-           OPEN INPUT FILEIN.
-           READ FILEIN
+      * OPEN AND PRIME A READ OF THE EMPLOYEE MASTER FILE
+           PERFORM LOAD-RUN-CONTROL.
+           PERFORM LOAD-TAX-TABLE.
+           PERFORM LOAD-DEPT-RULES.
+           PERFORM CHECK-RESTART.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF EMPLOYEE-MASTER-STATUS = '35'
+              DISPLAY 'ERROR: EMPLOYEE MASTER FILE NOT FOUND'
+              STOP RUN
+           END-IF.
+           IF LAST-CHECKPOINT-SOCSEC > ZEROES
+      * RESUMING A PRIOR RUN: KEEP WHAT IT ALREADY WROTE AND APPEND
+              OPEN EXTEND PAY-REGISTER
+              OPEN EXTEND EXCEPTION-FILE
+           ELSE
+              OPEN OUTPUT PAY-REGISTER
+              OPEN OUTPUT EXCEPTION-FILE
+              PERFORM WRITE-REGISTER-HEADERS
+           END-IF.
+           OPEN I-O EMPLOYEE-YTD.
+           IF EMPLOYEE-YTD-STATUS = '35'
+              OPEN OUTPUT EMPLOYEE-YTD
+              CLOSE EMPLOYEE-YTD
+              OPEN I-O EMPLOYEE-YTD
+           END-IF.
+           READ EMPLOYEE-MASTER NEXT RECORD
               AT END MOVE 'N' TO DATA-REMAINS
            END-READ.
+           IF LAST-CHECKPOINT-SOCSEC > ZEROES
+              PERFORM SKIP-CHECKPOINTED-RECORD
+                 UNTIL DATA-REMAINS = 'N'
+                    OR SOCSEC > LAST-CHECKPOINT-SOCSEC
+           END-IF.
 
            IF DATA-REMAINS = 'N'
-              DISPLAY 'ERROR: INPUT FILE IS EMPTY'
+              DISPLAY 'ERROR: EMPLOYEE MASTER FILE IS EMPTY'
            ELSE
               DISPLAY 'WE ARE READING'
               PERFORM CALCULATE
                  UNTIL DATA-REMAINS = 'N'
            END-IF.
-      *CLOSE INPUT FILE FILEIN
-           CLOSE FILEIN.
+           PERFORM WRITE-REGISTER-TRAILER.
+      *CLOSE THE EMPLOYEE MASTER FILE, PAY REGISTER, AND EXCEPTION FILE
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE PAY-REGISTER.
+           CLOSE EXCEPTION-FILE.
+           CLOSE EMPLOYEE-YTD.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM WRITE-AUDIT-LOG.
 
            STOP RUN.
 
-       CALCULATE. 
-      *DISPLAYS TO TEST WHAT I AM READING TO BE COMMENTED OUT LATER
-      *     DISPLAY 'EMPLOYEE: ' EMPLOYEE-IN.
-      *     DISPLAY 'SOCIAL: ' SOCSEC.
-           DISPLAY '************************'
-           DISPLAY 'NAME: ' LASTNAME.
-           DISPLAY 'INITIAL: ' INITIALS.
-           DISPLAY 'HOUR RATE: ' HOURRATE.
-           DISPLAY 'HOUR WORKED: ' HOURWORK.
-           PERFORM CALCULATE-GROSSPAY.
-           DISPLAY 'GROSS PAY: ' GROSSPAY.
-           PERFORM CALCULATE-TAX.
-           DISPLAY 'TAX: ' FEDTAX.
-           PERFORM CALCULATE-NETPAY.
-           DISPLAY 'NETPAY: ' NETPAY.
-           DISPLAY '************************'
-              DISPLAY 'COMPANY GROSS: ' CGROSSPAY
-              DISPLAY 'COMPANY TAX: ' CFEDTAX
-              DISPLAY 'COMPANY NETPAY: ' CNETPAY
-           READ FILEIN
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL.
+           IF RUN-CONTROL-STATUS NOT = '35'
+              READ RUN-CONTROL
+                 AT END MOVE SPACES TO RUN-CONTROL-REC
+              END-READ
+              CLOSE RUN-CONTROL
+              IF RC-COMPANY-CODE NOT = SPACES
+                 MOVE RC-COMPANY-CODE TO RUN-COMPANY-CODE
+              END-IF
+              IF RC-PERIOD-END-DATE NOT = ZEROES
+                 MOVE RC-PERIOD-END-DATE TO RUN-PERIOD-END-DATE
+              END-IF
+              IF RC-MASTER-FILE NOT = SPACES
+                 MOVE RC-MASTER-FILE TO RUN-EMPLOYEE-MASTER-NAME
+              END-IF
+              IF RC-REGISTER-FILE NOT = SPACES
+                 MOVE RC-REGISTER-FILE TO RUN-PAY-REGISTER-NAME
+              END-IF
+              IF RC-EXCEPTION-FILE NOT = SPACES
+                 MOVE RC-EXCEPTION-FILE TO RUN-EXCEPTION-FILE-NAME
+              END-IF
+           END-IF.
+
+       CHECK-RESTART.
+           OPEN INPUT RESTART-CONTROL.
+           IF RESTART-STATUS = '35'
+              MOVE ZEROES TO LAST-CHECKPOINT-SOCSEC
+           ELSE
+              READ RESTART-CONTROL
+                 AT END MOVE ZEROES TO RC-LAST-SOCSEC
+              END-READ
+              CLOSE RESTART-CONTROL
+              IF RC-LAST-SOCSEC > ZEROES
+                 DISPLAY 'PRIOR RUN STOPPED AFTER SOCSEC '
+                    RC-LAST-SOCSEC '. RESUME FROM THERE? (Y/N)'
+                 ACCEPT RESTART-REPLY
+                 IF RESTART-REPLY = 'Y' OR RESTART-REPLY = 'y'
+                    MOVE RC-LAST-SOCSEC TO LAST-CHECKPOINT-SOCSEC
+                    PERFORM RESTORE-CHECKPOINT-TOTALS
+                 ELSE
+                    MOVE ZEROES TO LAST-CHECKPOINT-SOCSEC
+                 END-IF
+              END-IF
+           END-IF.
+
+      * CARRY THE PRIOR RUN'S COMPANY AND DEPARTMENT SUBTOTALS FORWARD
+      * SO THE RESUMED RUN'S TRAILER REFLECTS RECORDS ALREADY PROCESSED
+       RESTORE-CHECKPOINT-TOTALS.
+           MOVE RC-AUDIT-RECS-READ TO AUDIT-RECS-READ.
+           MOVE RC-REJECT-COUNT    TO REJECT-COUNT.
+           MOVE RC-CGROSSPAY TO CGROSSPAY.
+           MOVE RC-CFEDTAX   TO CFEDTAX.
+           MOVE RC-CFICA     TO CFICA.
+           MOVE RC-CMEDICARE TO CMEDICARE.
+           MOVE RC-CSTATETAX TO CSTATETAX.
+           MOVE RC-CNETPAY   TO CNETPAY.
+           PERFORM RESTORE-DEPT-SUBTOTAL
+              VARYING DR-IDX FROM 1 BY 1
+              UNTIL DR-IDX > DEPT-RULE-COUNT.
+           MOVE RC-OTHER-GROSSPAY TO OTHER-GROSSPAY.
+           MOVE RC-OTHER-FEDTAX   TO OTHER-FEDTAX.
+           MOVE RC-OTHER-NETPAY   TO OTHER-NETPAY.
+           MOVE RC-OTHER-COUNT    TO OTHER-COUNT.
+
+       RESTORE-DEPT-SUBTOTAL.
+           MOVE RC-DEPT-GROSSPAY (DR-IDX) TO DRT-GROSSPAY (DR-IDX).
+           MOVE RC-DEPT-FEDTAX (DR-IDX)   TO DRT-FEDTAX (DR-IDX).
+           MOVE RC-DEPT-NETPAY (DR-IDX)   TO DRT-NETPAY (DR-IDX).
+
+       SKIP-CHECKPOINTED-RECORD.
+           READ EMPLOYEE-MASTER NEXT RECORD
               AT END MOVE 'N' TO DATA-REMAINS
            END-READ.
 
+       WRITE-CHECKPOINT.
+           MOVE SOCSEC TO RC-LAST-SOCSEC.
+           PERFORM SAVE-CHECKPOINT-TOTALS.
+           OPEN OUTPUT RESTART-CONTROL.
+           WRITE RESTART-CONTROL-REC.
+           CLOSE RESTART-CONTROL.
+
+      * CAPTURE THE COMPANY AND DEPARTMENT SUBTOTALS AS OF THE RECORD
+      * JUST READ, SO A RESTART PICKS THEM BACK UP WHERE THIS RUN
+      * LEFT OFF
+       SAVE-CHECKPOINT-TOTALS.
+           MOVE AUDIT-RECS-READ TO RC-AUDIT-RECS-READ.
+           MOVE REJECT-COUNT    TO RC-REJECT-COUNT.
+           MOVE CGROSSPAY TO RC-CGROSSPAY.
+           MOVE CFEDTAX   TO RC-CFEDTAX.
+           MOVE CFICA     TO RC-CFICA.
+           MOVE CMEDICARE TO RC-CMEDICARE.
+           MOVE CSTATETAX TO RC-CSTATETAX.
+           MOVE CNETPAY   TO RC-CNETPAY.
+           PERFORM SAVE-DEPT-SUBTOTAL
+              VARYING DR-IDX FROM 1 BY 1
+              UNTIL DR-IDX > DEPT-RULE-COUNT.
+           MOVE OTHER-GROSSPAY TO RC-OTHER-GROSSPAY.
+           MOVE OTHER-FEDTAX   TO RC-OTHER-FEDTAX.
+           MOVE OTHER-NETPAY   TO RC-OTHER-NETPAY.
+           MOVE OTHER-COUNT    TO RC-OTHER-COUNT.
+
+       SAVE-DEPT-SUBTOTAL.
+           MOVE DRT-DEPT-CODE (DR-IDX)  TO RC-DEPT-CODE (DR-IDX).
+           MOVE DRT-GROSSPAY (DR-IDX)   TO RC-DEPT-GROSSPAY (DR-IDX).
+           MOVE DRT-FEDTAX (DR-IDX)     TO RC-DEPT-FEDTAX (DR-IDX).
+           MOVE DRT-NETPAY (DR-IDX)     TO RC-DEPT-NETPAY (DR-IDX).
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-CONTROL.
+           MOVE ZEROES TO RESTART-CONTROL-REC.
+           WRITE RESTART-CONTROL-REC.
+           CLOSE RESTART-CONTROL.
+
+       UPDATE-YTD.
+           MOVE SOCSEC TO YTD-SOCSEC.
+           READ EMPLOYEE-YTD
+              INVALID KEY MOVE '23' TO EMPLOYEE-YTD-STATUS
+           END-READ.
+           IF EMPLOYEE-YTD-STATUS = '23'
+              MOVE GROSSPAY TO YTD-GROSSPAY
+              MOVE FEDTAX TO YTD-FEDTAX
+              MOVE NETPAY TO YTD-NETPAY
+              WRITE EMPLOYEE-YTD-REC
+                 INVALID KEY
+                    DISPLAY 'ERROR WRITING YTD RECORD FOR '
+                       YTD-SOCSEC
+              END-WRITE
+           ELSE
+              ADD GROSSPAY TO YTD-GROSSPAY
+              ADD FEDTAX TO YTD-FEDTAX
+              ADD NETPAY TO YTD-NETPAY
+              REWRITE EMPLOYEE-YTD-REC
+                 INVALID KEY
+                    DISPLAY 'ERROR UPDATING YTD RECORD FOR '
+                       YTD-SOCSEC
+              END-REWRITE
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG
+              CLOSE AUDIT-LOG
+              OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE AUDIT-RUN-DATE TO AE-RUN-DATE.
+           MOVE AUDIT-RUN-TIME TO AE-RUN-TIME.
+           MOVE AUDIT-RECS-READ TO AE-RECS-READ.
+           COMPUTE AE-RECS-PROCESSED = AUDIT-RECS-READ - REJECT-COUNT.
+           MOVE REJECT-COUNT TO AE-RECS-REJECTED.
+           MOVE RUN-COMPANY-CODE TO AE-COMPANY-CODE.
+           MOVE RUN-PERIOD-END-DATE TO AE-PERIOD-END.
+           MOVE AUDIT-ENTRY TO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
+
+       LOAD-TAX-TABLE.
+           OPEN INPUT TAX-TABLE.
+           IF TAX-TABLE-STATUS = '35'
+              DISPLAY 'ERROR: TAX TABLE FILE NOT FOUND'
+              STOP RUN
+           END-IF.
+           READ TAX-TABLE
+              AT END MOVE 'N' TO TAX-TABLE-FLAG
+           END-READ.
+           PERFORM BUILD-TAX-BRACKET UNTIL TAX-TABLE-FLAG = 'N'.
+           CLOSE TAX-TABLE.
+
+       BUILD-TAX-BRACKET.
+           ADD 1 TO TAX-BRACKET-COUNT.
+           MOVE TT-BRACKET-LIMIT TO TB-LIMIT (TAX-BRACKET-COUNT).
+           MOVE TT-RATE TO TB-RATE (TAX-BRACKET-COUNT).
+           READ TAX-TABLE
+              AT END MOVE 'N' TO TAX-TABLE-FLAG
+           END-READ.
+
+       LOAD-DEPT-RULES.
+           OPEN INPUT DEPT-RULES.
+           IF DEPT-RULES-STATUS = '35'
+              DISPLAY 'ERROR: DEPARTMENT RULES FILE NOT FOUND'
+              STOP RUN
+           END-IF.
+           READ DEPT-RULES
+              AT END MOVE 'N' TO DEPT-RULES-FLAG
+           END-READ.
+           PERFORM BUILD-DEPT-RULE UNTIL DEPT-RULES-FLAG = 'N'.
+           CLOSE DEPT-RULES.
+
+       BUILD-DEPT-RULE.
+           ADD 1 TO DEPT-RULE-COUNT.
+           MOVE DR-DEPT-CODE TO DRT-DEPT-CODE (DEPT-RULE-COUNT).
+           MOVE DR-THRESHOLD1 TO DRT-THRESHOLD1 (DEPT-RULE-COUNT).
+           MOVE DR-THRESHOLD2 TO DRT-THRESHOLD2 (DEPT-RULE-COUNT).
+           MOVE DR-RATE1 TO DRT-RATE1 (DEPT-RULE-COUNT).
+           MOVE DR-RATE2 TO DRT-RATE2 (DEPT-RULE-COUNT).
+           READ DEPT-RULES
+              AT END MOVE 'N' TO DEPT-RULES-FLAG
+           END-READ.
+
+       WRITE-REGISTER-HEADERS.
+           MOVE REGISTER-TITLE-HDR TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE REGISTER-COLUMN-HDR TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       CALCULATE.
+           ADD 1 TO AUDIT-RECS-READ.
+           PERFORM VALIDATE-EMPLOYEE.
+           IF DATA-FLAG = 1
+              PERFORM CALCULATE-GROSSPAY
+              PERFORM CALCULATE-TAX
+              PERFORM CALCULATE-WITHHOLDING
+              PERFORM CALCULATE-NETPAY
+              PERFORM WRITE-DETAIL-LINE
+              PERFORM UPDATE-YTD
+           ELSE
+              PERFORM WRITE-REJECT-LINE
+           END-IF.
+      * CHECKPOINT THE RECORD JUST READ WHETHER ACCEPTED OR REJECTED,
+      * SO A RESTART NEVER RE-READS A RECORD ALREADY REPORTED ON
+           PERFORM WRITE-CHECKPOINT.
+           READ EMPLOYEE-MASTER NEXT RECORD
+              AT END MOVE 'N' TO DATA-REMAINS
+           END-READ.
+
+       VALIDATE-EMPLOYEE.
+           MOVE 1 TO DATA-FLAG.
+           MOVE SPACES TO REJECT-REASON.
+           IF SOCSEC IS NOT NUMERIC
+              MOVE 0 TO DATA-FLAG
+              MOVE 'INVALID SOCIAL SECURITY NUMBER' TO REJECT-REASON
+           END-IF.
+           IF DATA-FLAG = 1
+              IF HOURRATE IS NOT NUMERIC OR HOURRATE = ZEROES
+                 MOVE 0 TO DATA-FLAG
+                 MOVE 'INVALID OR ZERO HOURLY RATE' TO REJECT-REASON
+              END-IF
+           END-IF.
+           IF DATA-FLAG = 1
+              IF HOURWORK IS NOT NUMERIC
+                 MOVE 0 TO DATA-FLAG
+                 MOVE 'INVALID HOURS WORKED' TO REJECT-REASON
+              ELSE
+                 IF HOURWORK > 80
+                    MOVE 0 TO DATA-FLAG
+                    MOVE 'HOURS WORKED EXCEEDS 80 FOR PERIOD'
+                       TO REJECT-REASON
+                 END-IF
+              END-IF
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           MOVE LASTNAME TO RD-LASTNAME.
+           MOVE HOURRATE TO RD-HOURRATE.
+           MOVE GROSSPAY TO RD-GROSSPAY.
+           MOVE FEDTAX TO RD-FEDTAX.
+           MOVE FICA TO RD-FICA.
+           MOVE MEDICARE TO RD-MEDICARE.
+           MOVE STATETAX TO RD-STATETAX.
+           MOVE NETPAY TO RD-NETPAY.
+           MOVE REGISTER-DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       WRITE-REJECT-LINE.
+           MOVE SOCSEC TO RJ-SOCSEC.
+           MOVE LASTNAME TO RJ-LASTNAME.
+           MOVE REJECT-REASON TO RJ-REASON.
+           MOVE REJECT-LINE TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO REJECT-COUNT.
+
+       WRITE-REGISTER-TRAILER.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE REGISTER-TRAILER-HDR TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'COMPANY GROSS PAY:' TO RT-LABEL.
+           MOVE CGROSSPAY TO RT-AMOUNT.
+           MOVE REGISTER-TRAILER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'COMPANY FED TAX:' TO RT-LABEL.
+           MOVE CFEDTAX TO RT-AMOUNT.
+           MOVE REGISTER-TRAILER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'COMPANY FICA:' TO RT-LABEL.
+           MOVE CFICA TO RT-AMOUNT.
+           MOVE REGISTER-TRAILER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'COMPANY MEDICARE:' TO RT-LABEL.
+           MOVE CMEDICARE TO RT-AMOUNT.
+           MOVE REGISTER-TRAILER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'COMPANY STATE TAX:' TO RT-LABEL.
+           MOVE CSTATETAX TO RT-AMOUNT.
+           MOVE REGISTER-TRAILER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'COMPANY NET PAY:' TO RT-LABEL.
+           MOVE CNETPAY TO RT-AMOUNT.
+           MOVE REGISTER-TRAILER-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           PERFORM WRITE-DEPT-TOTAL-LINE
+              VARYING DR-IDX FROM 1 BY 1
+              UNTIL DR-IDX > DEPT-RULE-COUNT.
+           IF OTHER-COUNT > ZEROES
+              PERFORM WRITE-OTHER-TOTAL-LINE
+           END-IF.
+
+       WRITE-DEPT-TOTAL-LINE.
+           MOVE DRT-DEPT-CODE (DR-IDX) TO DL-DEPT-CODE.
+           MOVE DRT-GROSSPAY (DR-IDX) TO DL-GROSSPAY.
+           MOVE DRT-FEDTAX (DR-IDX) TO DL-FEDTAX.
+           MOVE DRT-NETPAY (DR-IDX) TO DL-NETPAY.
+           MOVE DEPT-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+      * SUBTOTAL LINE FOR EMPLOYEES WHOSE DEPARTMENT CODE WAS NOT
+      * FOUND IN DEPTRULES.DAT, SO THE TRAILER ALWAYS FOOTS TO THE
+      * COMPANY TOTALS EVEN WHEN AN UNMAPPED DEPARTMENT IS PRESENT
+       WRITE-OTHER-TOTAL-LINE.
+           MOVE OTHER-GROSSPAY TO OL-GROSSPAY.
+           MOVE OTHER-FEDTAX TO OL-FEDTAX.
+           MOVE OTHER-NETPAY TO OL-NETPAY.
+           MOVE OTHER-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
        CALCULATE-GROSSPAY.
+           MOVE 0 TO DEPT-MATCHED.
+           SET DR-IDX TO 1.
+           SEARCH DEPT-RULE-ENTRY VARYING DR-IDX
+              AT END
+                 PERFORM CALCULATE-GROSSPAY-DEFAULT
+              WHEN DRT-DEPT-CODE (DR-IDX) = DEPT-CODE
+                 PERFORM CALCULATE-GROSSPAY-FOR-DEPT
+           END-SEARCH.
+           ADD GROSSPAY TO CGROSSPAY.
+           IF DEPT-MATCHED = 0
+              ADD 1 TO OTHER-COUNT
+              ADD GROSSPAY TO OTHER-GROSSPAY
+           END-IF.
+
+       CALCULATE-GROSSPAY-DEFAULT.
+           DISPLAY 'WARNING: UNKNOWN DEPARTMENT CODE ' DEPT-CODE
+              ', USING STANDARD OVERTIME RULES'.
            IF HOURWORK <= 40
               MULTIPLY HOURWORK BY HOURRATE GIVING GROSSPAY
            ELSE
               IF HOURWORK > 48
-                 COMPUTE  GROSSPAY= (HOURRATE * 40) + 
-                    ((HOURWORK - 48) * (HOURRATE * 2)) 
-                    + ( 8 * (HOURRATE * 1.5))
+      * COMPUTED AS SEPARATE TERMS BEFORE ADDING: A SINGLE COMPUTE
+      * CHAINING THESE MULTIPLY-THEN-ADD TERMS LOSES PRECISION
+                 COMPUTE REGPAY = HOURRATE * 40
+                 COMPUTE OTPAY1 = (HOURWORK - 48) * (HOURRATE * 2)
+                 COMPUTE OTPAY2 = 8 * (HOURRATE * 1.5)
+                 COMPUTE GROSSPAY = REGPAY + OTPAY1 + OTPAY2
               ELSE
                  SUBTRACT 40 FROM HOURWORK GIVING TIMENHALF
-                 COMPUTE GROSSPAY= (HOURRATE * 40) + 
+                 COMPUTE GROSSPAY= (HOURRATE * 40) +
                     (TIMENHALF * (HOURRATE * 1.5))
               END-IF
            END-IF.
-           DISPLAY 'TEST'.
-           ADD GROSSPAY TO CGROSSPAY.
 
-       CALCULATE-TAX.
-           DISPLAY 'GROSS PAY IN TAX: ' GROSSPAY
-           IF GROSSPAY <= 200
-              COMPUTE FEDTAX= (GROSSPAY * .18)
-           END-IF.
-           IF GROSSPAY > 200
-              IF GROSSPAY < 240
-                 COMPUTE FEDTAX= (GROSSPAY * .2)
-              END-IF
-           END-IF.
-           IF GROSSPAY > 240
-              IF GROSSPAY < 280
-                 COMPUTE FEDTAX= (GROSSPAY * .22)
+       CALCULATE-GROSSPAY-FOR-DEPT.
+           MOVE 1 TO DEPT-MATCHED.
+           MOVE DRT-THRESHOLD1 (DR-IDX) TO CDR-THRESHOLD1.
+           MOVE DRT-THRESHOLD2 (DR-IDX) TO CDR-THRESHOLD2.
+           MOVE DRT-RATE1 (DR-IDX) TO CDR-RATE1.
+           MOVE DRT-RATE2 (DR-IDX) TO CDR-RATE2.
+           IF HOURWORK <= CDR-THRESHOLD1
+              MULTIPLY HOURWORK BY HOURRATE GIVING GROSSPAY
+           ELSE
+              IF HOURWORK > CDR-THRESHOLD2
+                 COMPUTE GROSSPAY=
+                    (CDR-THRESHOLD1 * HOURRATE)
+                    + ((CDR-THRESHOLD2 - CDR-THRESHOLD1)
+                       * HOURRATE * CDR-RATE1)
+                    + ((HOURWORK - CDR-THRESHOLD2)
+                       * HOURRATE * CDR-RATE2)
               ELSE
-                 COMPUTE FEDTAX= (GROSSPAY * .24)
+                 COMPUTE GROSSPAY=
+                    (CDR-THRESHOLD1 * HOURRATE)
+                    + ((HOURWORK - CDR-THRESHOLD1)
+                       * HOURRATE * CDR-RATE1)
               END-IF
            END-IF.
+           ADD GROSSPAY TO DRT-GROSSPAY (DR-IDX).
+
+       CALCULATE-TAX.
+           SET TB-IDX TO 1.
+           SEARCH TAX-BRACKET-ENTRY VARYING TB-IDX
+              AT END
+                 COMPUTE FEDTAX= GROSSPAY * TB-RATE (TAX-BRACKET-COUNT)
+              WHEN GROSSPAY <= TB-LIMIT (TB-IDX)
+                 COMPUTE FEDTAX= GROSSPAY * TB-RATE (TB-IDX)
+           END-SEARCH.
            ADD FEDTAX TO CFEDTAX.
+           IF DEPT-MATCHED = 1
+              ADD FEDTAX TO DRT-FEDTAX (DR-IDX)
+           ELSE
+              ADD FEDTAX TO OTHER-FEDTAX
+           END-IF.
+
+       CALCULATE-WITHHOLDING.
+           COMPUTE FICA= GROSSPAY * FICA-RATE.
+           ADD FICA TO CFICA.
+           COMPUTE MEDICARE= GROSSPAY * MEDICARE-RATE.
+           ADD MEDICARE TO CMEDICARE.
+           COMPUTE STATETAX= GROSSPAY * STATETAX-RATE.
+           ADD STATETAX TO CSTATETAX.
 
        CALCULATE-NETPAY.
-           COMPUTE NETPAY= GROSSPAY - FEDTAX.
+           COMPUTE NETPAY= GROSSPAY - FEDTAX - FICA - MEDICARE
+              - STATETAX.
            ADD NETPAY TO CNETPAY.
+           IF DEPT-MATCHED = 1
+              ADD NETPAY TO DRT-NETPAY (DR-IDX)
+           ELSE
+              ADD NETPAY TO OTHER-NETPAY
+           END-IF.
 
 
 
