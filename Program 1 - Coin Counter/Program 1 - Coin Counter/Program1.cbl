@@ -9,29 +9,66 @@
        environment division.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COIN-FILE    ASSIGN TO 'input.txt'
+           SELECT RUN-CONTROL  ASSIGN TO 'COINRUNCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-CONTROL-STATUS.
+           SELECT COIN-FILE    ASSIGN TO DYNAMIC RUN-COIN-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT COUNTER-FILE ASSIGN TO 'output.txt'
+           SELECT COUNTER-FILE ASSIGN TO DYNAMIC RUN-COUNTER-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE     ASSIGN TO DYNAMIC RUN-CSV-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG    ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
 
        data division.
        FILE SECTION.
+       FD  RUN-CONTROL
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS RUN-CONTROL-REC.
+      * Company code, period-ending date, and file names for this run
+       01  RUN-CONTROL-REC.
+           05  RC-COMPANY-CODE    PIC X(4).
+           05  RC-PERIOD-END-DATE PIC 9(8).
+           05  RC-COIN-FILE       PIC X(20).
+           05  RC-COUNTER-FILE    PIC X(20).
+           05  RC-CSV-FILE        PIC X(12).
+
        FD  COIN-FILE
-           RECORD CONTAINS 12 CHARACTERS
+           RECORD CONTAINS 35 CHARACTERS
            DATA RECORD IS COIN-IN.
       * Record to hold the data read from the input file
        01  COIN-IN.
+           05  TILL-ID         PIC X(4).
            05  PENNIES         PIC 9(3).
            05  NICKELS         PIC 9(3).
            05  DIMES           PIC 9(3).
            05  QUARTERS        PIC 9(3).
+           05  EXPECTED-AMOUNT PIC 9(5)V99.
+           05  ONES            PIC 9(3).
+           05  FIVES           PIC 9(3).
+           05  TENS            PIC 9(3).
+           05  TWENTIES        PIC 9(3).
 
        FD  COUNTER-FILE
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS PRINT-LINE.
       * Record to hold data being written to the output file
        01  PRINT-LINE          PIC X(80).
-       
+
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CSV-LINE.
+      * Record to hold data being written to the CSV output file
+       01  CSV-LINE            PIC X(80).
+
+       FD  AUDIT-LOG
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS AUDIT-LOG-LINE.
+      * Line appended to the shared operations audit log per run
+       01  AUDIT-LOG-LINE      PIC X(80).
+
        working-storage section.
       * Output file title header
        01  TITLE-HEADER.
@@ -39,6 +76,12 @@
            05  R-HEADER        PIC X(19)   VALUE 'Coin Counter Report'.
            05  FILLER          PIC X(31)   VALUE SPACES.
 
+      * Header identifying which till the following block belongs to
+       01  TILL-LINE-HDR.
+           05  TILL-LABEL      PIC X(9)    VALUE 'TILL ID: '.
+           05  TL-TILL-ID      PIC X(4).
+           05  FILLER          PIC X(67)   VALUE SPACES.
+
       *header for denomination columns of output file
        01  DENOM-HEADER.
            05  FILLER          PIC X(20)   VALUE SPACES.
@@ -51,27 +94,56 @@
            05  Q-HEADER        PIC X(9)    VALUE 'QUARTERS:'.
            05  FILLER          PIC X(6)    VALUE SPACES.
 
+      *header for bill denomination columns of output file
+       01  BILL-HEADER.
+           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  ONE-HEADER      PIC X(5)    VALUE 'ONES:'.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FIVE-HEADER     PIC X(6)    VALUE 'FIVES:'.
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  TEN-HEADER      PIC X(5)    VALUE 'TENS:'.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  TWENTY-HEADER   PIC X(9)    VALUE 'TWENTIES:'.
+           05  FILLER          PIC X(6)    VALUE SPACES.
+
       *beginnings of individual rows of the output files
-       01  INIT-LINE-HDR
+       01  INIT-LINE-HDR.
            05  INIT            PIC X(15)   VALUE 'INITIAL AMOUNT:'.
            05  FILLER          PIC X(5)    VALUE SPACES.
 
-       01  ROLL-LINE-HDR
+       01  ROLL-LINE-HDR.
            05  ROLL            PIC X(16)   VALUE 'NUMBER OF ROLLS:'.
            05  FILLER          PIC X(4)    VALUE SPACES.
 
-       01  REM-LINE-HDR
+       01  REM-LINE-HDR.
            05  REM             PIC X(17)   VALUE 'REMAINING AMOUNT:'.
            05  FILLER          PIC X(3)    VALUE SPACES.
 
+       01  BAND-LINE-HDR.
+           05  BAND            PIC X(16)   VALUE 'NUMBER OF BANDS:'.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+
       * Line to indicate bad input for thw output file
-       01  BAD-RECORD-LINE
+       01  BAD-RECORD-LINE.
            05  BAD-REC         PIC X(52)   VALUE
                'ERROR: The given input record contains invalid data.'.
            05  FILLER          PIC X(28)   VALUE SPACES.
 
+      * Line reported when the counted deposit does not match what
+      * the till was expected to contain
+       01  RECON-LINE.
+           05  FILLER          PIC X(13)   VALUE 'EXP DEPOSIT: '.
+           05  RC-EXPECTED     PIC ZZZZ9.99.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE 'ACT DEPOSIT: '.
+           05  RC-ACTUAL       PIC ZZZZ9.99.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'VARIANCE: '.
+           05  RC-VARIANCE     PIC -ZZZZ9.99.
+           05  FILLER          PIC X(13)   VALUE SPACES.
+
       * Units for # of rolls and # of remaining coins for output lines
-       01  ROLL-AMOUNTS
+       01  ROLL-AMOUNTS.
            05  P-ROLL          PIC 999     VALUE ZEROES.
            05  FILLER          PIC X(12)   VALUE SPACES.
            05  N-ROLL          PIC 999     VALUE ZEROES.
@@ -81,7 +153,28 @@
            05  Q-ROLL          PIC 999     VALUE ZEROES.
            05  FILLER          PIC X(12)   VALUE SPACES.
 
-       01  REM-AMOUNTS
+      * Units for # of bands and # of remaining bills for output lines
+       01  BAND-AMOUNTS.
+           05  O-BAND          PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  F-BAND          PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  T-BAND          PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  TW-BAND         PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+
+       01  BAND-REMAINDERS.
+           05  O-REM           PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  F-REM           PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  T-REM           PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  TW-REM          PIC 999     VALUE ZEROES.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+
+       01  REM-AMOUNTS.
            05  P-REM           PIC 999     VALUE ZEROES.
            05  FILLER          PIC X(12)   VALUE SPACES.
            05  N-REM           PIC 999     VALUE ZEROES.
@@ -93,15 +186,121 @@
 
       * Offset used for spacing the numbers in the output file
        01  AMT-OFFSET          PIC X(12)   VALUE SPACES.
+
+      * Grand totals header for the end-of-run summary section
+       01  GRAND-TITLE-HDR.
+           05  FILLER          PIC X(28)   VALUE SPACES.
+           05  FILLER          PIC X(24)   VALUE
+               'GRAND TOTALS - ALL TILLS'.
+           05  FILLER          PIC X(28)   VALUE SPACES.
+
+      * Running roll/remainder totals accumulated across all tills
+       01  GRAND-TOTALS.
+           05  GT-P-ROLL       PIC 9(5)    VALUE ZEROES.
+           05  GT-P-REM        PIC 9(5)    VALUE ZEROES.
+           05  GT-N-ROLL       PIC 9(5)    VALUE ZEROES.
+           05  GT-N-REM        PIC 9(5)    VALUE ZEROES.
+           05  GT-D-ROLL       PIC 9(5)    VALUE ZEROES.
+           05  GT-D-REM        PIC 9(5)    VALUE ZEROES.
+           05  GT-Q-ROLL       PIC 9(5)    VALUE ZEROES.
+           05  GT-Q-REM        PIC 9(5)    VALUE ZEROES.
+           05  GT-O-BAND       PIC 9(5)    VALUE ZEROES.
+           05  GT-O-REM        PIC 9(5)    VALUE ZEROES.
+           05  GT-F-BAND       PIC 9(5)    VALUE ZEROES.
+           05  GT-F-REM        PIC 9(5)    VALUE ZEROES.
+           05  GT-T-BAND       PIC 9(5)    VALUE ZEROES.
+           05  GT-T-REM        PIC 9(5)    VALUE ZEROES.
+           05  GT-TW-BAND      PIC 9(5)    VALUE ZEROES.
+           05  GT-TW-REM       PIC 9(5)    VALUE ZEROES.
+           05  GT-TILL-COUNT   PIC 9(5)    VALUE ZEROES.
+
+      * One formatted line of the grand totals section
+       01  GRAND-TOTAL-LINE.
+           05  GL-LABEL        PIC X(24).
+           05  GL-ROLLS        PIC X(9).
+           05  GL-ROLL-AMT     PIC ZZZZ9.
+           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  GL-REM          PIC X(11)   VALUE 'REMAINDER:'.
+           05  GL-REM-AMT      PIC ZZZZ9.
+           05  FILLER          PIC X(20)   VALUE SPACES.
+
+      * Line reporting how many tills were processed this run
+       01  TILL-COUNT-LINE.
+           05  FILLER          PIC X(18)   VALUE 'TILLS PROCESSED: '.
+           05  TC-COUNT        PIC ZZZZ9.
+           05  FILLER          PIC X(57)   VALUE SPACES.
+
+      * Total value of the coins actually counted for the current till
+       01  ACTUAL-AMOUNT       PIC 9(5)V99 VALUE ZEROES.
+      * Value of each denomination, used to build ACTUAL-AMOUNT
+       01  DENOM-VALUES.
+           05  PENNY-VALUE     PIC 9(5)V99 VALUE ZEROES.
+           05  NICKEL-VALUE    PIC 9(5)V99 VALUE ZEROES.
+           05  DIME-VALUE      PIC 9(5)V99 VALUE ZEROES.
+           05  QUARTER-VALUE   PIC 9(5)V99 VALUE ZEROES.
+           05  ONE-VALUE       PIC 9(5)V99 VALUE ZEROES.
+           05  FIVE-VALUE      PIC 9(5)V99 VALUE ZEROES.
+           05  TEN-VALUE       PIC 9(5)V99 VALUE ZEROES.
+           05  TWENTY-VALUE    PIC 9(5)V99 VALUE ZEROES.
+      * Difference between the actual count and the expected deposit
+       01  DEPOSIT-VARIANCE    PIC S9(5)V99 VALUE ZEROES.
+
       * Flag for signaling EoF and good/bad data
        01  DATA-REMAINS        PIC X       VALUE 'Y'.
-       01  DATA-FLAG           PIC 9       VALUE 0
+       01  DATA-FLAG           PIC 9       VALUE 0.
+
+      * File status for the run control file
+       01  RUN-CONTROL-STATUS  PIC XX      VALUE '00'.
+      * Company code and period-ending date for this run
+       01  RUN-COMPANY-CODE    PIC X(4)    VALUE SPACES.
+       01  RUN-PERIOD-END-DATE PIC 9(8)    VALUE ZEROES.
+      * File names for this run, defaulted and overridden by RUNCTL.DAT
+       01  RUN-COIN-FILE-NAME    PIC X(20) VALUE 'input.txt'.
+       01  RUN-COUNTER-FILE-NAME PIC X(20) VALUE 'output.txt'.
+       01  RUN-CSV-FILE-NAME     PIC X(12) VALUE 'output.csv'.
+
+      * File status for the shared operations audit log
+       01  AUDIT-LOG-STATUS    PIC XX      VALUE '00'.
+      * Date and time the run started, for the audit log entry
+       01  AUDIT-RUN-DATE      PIC 9(8)    VALUE ZEROES.
+       01  AUDIT-RUN-TIME      PIC 9(8)    VALUE ZEROES.
+      * Counts of till records read and rejected this run
+       01  AUDIT-RECS-READ     PIC 9(7)    VALUE ZEROES.
+       01  AUDIT-RECS-REJECTED PIC 9(7)    VALUE ZEROES.
+
+      * One formatted entry written to the shared operations audit log
+       01  AUDIT-ENTRY.
+           05  AE-JOB-NAME       PIC X(8)  VALUE 'COINCNT'.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AE-RUN-DATE       PIC 9(8).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AE-RUN-TIME       PIC 9(8).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE 'READ:'.
+           05  AE-RECS-READ      PIC ZZZZZZ9.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE 'PROC:'.
+           05  AE-RECS-PROCESSED PIC ZZZZZZ9.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE 'REJ:'.
+           05  AE-RECS-REJECTED  PIC ZZZZZZ9.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AE-COMPANY-CODE   PIC X(4).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AE-PERIOD-END     PIC 9(8).
+           05  FILLER            PIC X(2)  VALUE SPACES.
 
        procedure division.
        PROCESS-COIN-FILES.
+      * Load file names for this run before opening anything
+           PERFORM LOAD-RUN-CONTROL.
       * Open the files for processing
            OPEN INPUT  COIN-FILE
-                OUTPUT COUNTER-FILE. 
+                OUTPUT COUNTER-FILE
+                OUTPUT CSV-FILE.
+      * Write the CSV column headers
+           MOVE 'TILL,DENOMINATION,COUNT,ROLLS,REMAINDER' TO CSV-LINE.
+           WRITE CSV-LINE.
       * Perform a priming read of the input file
            READ    COIN-FILE
                AT END MOVE 'N' TO DATA-REMAINS
@@ -123,13 +322,40 @@
       * Process record lines of the input file until there are no more
            PERFORM PROCESS-COINS
                UNTIL DATA-REMAINS = 'N'.
+           PERFORM WRITE-GRAND-TOTALS.
+           PERFORM WRITE-AUDIT-LOG.
            CLOSE   COIN-FILE
-                   COUNTER-FILE.
+                   COUNTER-FILE
+                   CSV-FILE.
       * Console splash text to show completion of processing
            DISPLAY
              'Processing complete. Please check the output file.'.
            STOP RUN.
 
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL.
+           IF RUN-CONTROL-STATUS NOT = '35'
+               READ RUN-CONTROL
+                   AT END MOVE SPACES TO RUN-CONTROL-REC
+               END-READ
+               CLOSE RUN-CONTROL
+               IF RC-COMPANY-CODE NOT = SPACES
+                   MOVE RC-COMPANY-CODE TO RUN-COMPANY-CODE
+               END-IF
+               IF RC-PERIOD-END-DATE NOT = ZEROES
+                   MOVE RC-PERIOD-END-DATE TO RUN-PERIOD-END-DATE
+               END-IF
+               IF RC-COIN-FILE NOT = SPACES
+                   MOVE RC-COIN-FILE TO RUN-COIN-FILE-NAME
+               END-IF
+               IF RC-COUNTER-FILE NOT = SPACES
+                   MOVE RC-COUNTER-FILE TO RUN-COUNTER-FILE-NAME
+               END-IF
+               IF RC-CSV-FILE NOT = SPACES
+                   MOVE RC-CSV-FILE TO RUN-CSV-FILE-NAME
+               END-IF
+           END-IF.
+
        WRITE-HEADERS.
            MOVE DENOM-HEADER TO PRINT-LINE.
            WRITE PRINT-LINE.
@@ -137,13 +363,21 @@
        PROCESS-COINS.
            DISPLAY '.'.
            MOVE 1 TO DATA-FLAG.
+           ADD 1 TO AUDIT-RECS-READ.
 
            PERFORM PROCESS-PENNIES.
            PERFORM PROCESS-NICKELS.
            PERFORM PROCESS-DIMES.
            PERFORM PROCESS-QUARTERS.
+           PERFORM PROCESS-ONES.
+           PERFORM PROCESS-FIVES.
+           PERFORM PROCESS-TENS.
+           PERFORM PROCESS-TWENTIES.
 
+           PERFORM RECONCILE-DEPOSIT.
            PERFORM WRITE-RECORD.
+           PERFORM WRITE-CSV-RECORDS.
+           PERFORM ACCUMULATE-GRAND-TOTALS.
       * Read next record from input file
            READ    COIN-FILE
                AT END MOVE 'N' TO DATA-REMAINS
@@ -190,8 +424,57 @@
                END-IF
            END-IF.
 
+       PROCESS-ONES.
+      *    If data from previous process was good,
+      *    Test for bad data from input, calculate # bands if good
+           IF DATA-FLAG = 1
+               IF ONES IS NUMERIC
+                   DIVIDE ONES BY 100 GIVING O-BAND REMAINDER O-REM
+               ELSE
+                   MOVE 0 TO DATA-FLAG
+               END-IF
+           END-IF.
+
+       PROCESS-FIVES.
+      *    If data from previous process was good,
+      *    Test for bad data from input, calculate # bands if good
+           IF DATA-FLAG = 1
+               IF FIVES IS NUMERIC
+                   DIVIDE FIVES BY 100 GIVING F-BAND REMAINDER F-REM
+               ELSE
+                   MOVE 0 TO DATA-FLAG
+               END-IF
+           END-IF.
+
+       PROCESS-TENS.
+      *    If data from previous process was good,
+      *    Test for bad data from input, calculate # bands if good
+           IF DATA-FLAG = 1
+               IF TENS IS NUMERIC
+                   DIVIDE TENS BY 100 GIVING T-BAND REMAINDER T-REM
+               ELSE
+                   MOVE 0 TO DATA-FLAG
+               END-IF
+           END-IF.
+
+       PROCESS-TWENTIES.
+      *    If data from previous process was good,
+      *    Test for bad data from input, calculate # bands if good
+           IF DATA-FLAG = 1
+               IF TWENTIES IS NUMERIC
+                   DIVIDE TWENTIES BY 100 GIVING TW-BAND
+                       REMAINDER TW-REM
+               ELSE
+                   MOVE 0 TO DATA-FLAG
+               END-IF
+           END-IF.
+
        WRITE-RECORD.
            IF DATA-FLAG = 1
+      *        Identify which till this block of totals belongs to
+               MOVE TILL-ID TO TL-TILL-ID
+               MOVE TILL-LINE-HDR TO PRINT-LINE
+               WRITE PRINT-LINE
       *        Write the denomination headers to the output
                PERFORM WRITE-HEADERS
                MOVE SPACES TO PRINT-LINE
@@ -217,14 +500,272 @@
                        REM-AMOUNTS DELIMITED BY SIZE
                INTO PRINT-LINE
                WRITE PRINT-LINE
+      *        Write the bill denomination headers to the output
+               MOVE BILL-HEADER TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE SPACES TO PRINT-LINE
+      *        Fill output line with initial bill data and write it
+               STRING  INIT-LINE-HDR DELIMITED BY SIZE
+                       ONES DELIMITED BY SIZE
+                       AMT-OFFSET DELIMITED BY SIZE
+                       FIVES DELIMITED BY SIZE
+                       AMT-OFFSET DELIMITED BY SIZE
+                       TENS DELIMITED BY SIZE
+                       AMT-OFFSET DELIMITED BY SIZE
+                       TWENTIES DELIMITED BY SIZE
+                       AMT-OFFSET DELIMITED BY SIZE
+               INTO PRINT-LINE
+               WRITE PRINT-LINE
+      *        Fill output line with bill band data and write it
+               STRING  BAND-LINE-HDR DELIMITED BY SIZE
+                       BAND-AMOUNTS DELIMITED BY SIZE
+               INTO PRINT-LINE
+               WRITE PRINT-LINE
+      *        Fill output line with remaining bill data and write it
+               STRING  REM-LINE-HDR DELIMITED BY SIZE
+                       BAND-REMAINDERS DELIMITED BY SIZE
+               INTO PRINT-LINE
+               WRITE PRINT-LINE
+      *        Report a reconciliation exception if the deposit
+      *        counted does not match what the till was expected
+      *        to contain
+               IF DEPOSIT-VARIANCE NOT = ZEROES
+                   MOVE EXPECTED-AMOUNT TO RC-EXPECTED
+                   MOVE ACTUAL-AMOUNT TO RC-ACTUAL
+                   MOVE DEPOSIT-VARIANCE TO RC-VARIANCE
+                   MOVE RECON-LINE TO PRINT-LINE
+                   WRITE PRINT-LINE
+               END-IF
            ELSE
       *        if any data was bad, default to writing bad record line
                MOVE BAD-RECORD-LINE TO PRINT-LINE
                WRITE PRINT-LINE
+               ADD 1 TO AUDIT-RECS-REJECTED
            END-IF.
       *    Add blank line to output file for neatness of records
            MOVE SPACES TO PRINT-LINE.
            WRITE PRINT-LINE.
 
+       RECONCILE-DEPOSIT.
+      *    Compare the dollar value of the coins counted against
+      *    what the till was expected to contain
+           IF DATA-FLAG = 1
+               COMPUTE PENNY-VALUE = PENNIES * .01
+               COMPUTE NICKEL-VALUE = NICKELS * .05
+               COMPUTE DIME-VALUE = DIMES * .10
+               COMPUTE QUARTER-VALUE = QUARTERS * .25
+               COMPUTE ONE-VALUE = ONES * 1
+               COMPUTE FIVE-VALUE = FIVES * 5
+               COMPUTE TEN-VALUE = TENS * 10
+               COMPUTE TWENTY-VALUE = TWENTIES * 20
+               COMPUTE ACTUAL-AMOUNT =
+                   PENNY-VALUE + NICKEL-VALUE
+                   + DIME-VALUE + QUARTER-VALUE
+                   + ONE-VALUE + FIVE-VALUE
+                   + TEN-VALUE + TWENTY-VALUE
+               COMPUTE DEPOSIT-VARIANCE =
+                   ACTUAL-AMOUNT - EXPECTED-AMOUNT
+           END-IF.
+
+       WRITE-CSV-RECORDS.
+      *    One CSV detail line per denomination counted for this till
+           IF DATA-FLAG = 1
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID   DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      'PENNIES' DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      PENNIES   DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      P-ROLL    DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      P-REM     DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID   DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      'NICKELS' DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      NICKELS   DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      N-ROLL    DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      N-REM     DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID   DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      'DIMES'   DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      DIMES     DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      D-ROLL    DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      D-REM     DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID    DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      'QUARTERS' DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      QUARTERS   DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      Q-ROLL     DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      Q-REM      DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID  DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      'ONES'   DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      ONES     DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      O-BAND   DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      O-REM    DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID  DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      'FIVES'  DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      FIVES    DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      F-BAND   DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      F-REM    DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID  DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      'TENS'   DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      TENS     DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      T-BAND   DELIMITED BY SIZE
+                      ','      DELIMITED BY SIZE
+                      T-REM    DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+               MOVE SPACES TO CSV-LINE
+               STRING TILL-ID    DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      'TWENTIES' DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      TWENTIES   DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      TW-BAND    DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      TW-REM     DELIMITED BY SIZE
+               INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
+       ACCUMULATE-GRAND-TOTALS.
+      *    Only roll good data into the end-of-run grand totals
+           IF DATA-FLAG = 1
+               ADD 1      TO GT-TILL-COUNT
+               ADD P-ROLL TO GT-P-ROLL
+               ADD P-REM  TO GT-P-REM
+               ADD N-ROLL TO GT-N-ROLL
+               ADD N-REM  TO GT-N-REM
+               ADD D-ROLL TO GT-D-ROLL
+               ADD D-REM  TO GT-D-REM
+               ADD Q-ROLL TO GT-Q-ROLL
+               ADD Q-REM  TO GT-Q-REM
+               ADD O-BAND TO GT-O-BAND
+               ADD O-REM  TO GT-O-REM
+               ADD F-BAND TO GT-F-BAND
+               ADD F-REM  TO GT-F-REM
+               ADD T-BAND TO GT-T-BAND
+               ADD T-REM  TO GT-T-REM
+               ADD TW-BAND TO GT-TW-BAND
+               ADD TW-REM  TO GT-TW-REM
+           END-IF.
+
+       WRITE-GRAND-TOTALS.
+           MOVE GRAND-TITLE-HDR TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE GT-TILL-COUNT TO TC-COUNT.
+           MOVE TILL-COUNT-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'PENNIES'  TO GL-LABEL.
+           MOVE 'ROLLS:'   TO GL-ROLLS.
+           MOVE GT-P-ROLL  TO GL-ROLL-AMT.
+           MOVE GT-P-REM   TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'NICKELS'  TO GL-LABEL.
+           MOVE 'ROLLS:'   TO GL-ROLLS.
+           MOVE GT-N-ROLL  TO GL-ROLL-AMT.
+           MOVE GT-N-REM   TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'DIMES'    TO GL-LABEL.
+           MOVE 'ROLLS:'   TO GL-ROLLS.
+           MOVE GT-D-ROLL  TO GL-ROLL-AMT.
+           MOVE GT-D-REM   TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'QUARTERS' TO GL-LABEL.
+           MOVE 'ROLLS:'   TO GL-ROLLS.
+           MOVE GT-Q-ROLL  TO GL-ROLL-AMT.
+           MOVE GT-Q-REM   TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'ONES'     TO GL-LABEL.
+           MOVE 'BANDS:'   TO GL-ROLLS.
+           MOVE GT-O-BAND  TO GL-ROLL-AMT.
+           MOVE GT-O-REM   TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'FIVES'    TO GL-LABEL.
+           MOVE 'BANDS:'   TO GL-ROLLS.
+           MOVE GT-F-BAND  TO GL-ROLL-AMT.
+           MOVE GT-F-REM   TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'TENS'     TO GL-LABEL.
+           MOVE 'BANDS:'   TO GL-ROLLS.
+           MOVE GT-T-BAND  TO GL-ROLL-AMT.
+           MOVE GT-T-REM   TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 'TWENTIES' TO GL-LABEL.
+           MOVE 'BANDS:'   TO GL-ROLLS.
+           MOVE GT-TW-BAND TO GL-ROLL-AMT.
+           MOVE GT-TW-REM  TO GL-REM-AMT.
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE AUDIT-RUN-DATE TO AE-RUN-DATE.
+           MOVE AUDIT-RUN-TIME TO AE-RUN-TIME.
+           MOVE AUDIT-RECS-READ TO AE-RECS-READ.
+           COMPUTE AE-RECS-PROCESSED =
+               AUDIT-RECS-READ - AUDIT-RECS-REJECTED.
+           MOVE AUDIT-RECS-REJECTED TO AE-RECS-REJECTED.
+           MOVE RUN-COMPANY-CODE TO AE-COMPANY-CODE.
+           MOVE RUN-PERIOD-END-DATE TO AE-PERIOD-END.
+           MOVE AUDIT-ENTRY TO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
 
        end program Program1.
\ No newline at end of file
